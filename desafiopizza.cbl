@@ -16,6 +16,36 @@
       *-----Declaração dos recursos externos
        input-output section.
        file-control.
+           select cadpizza assign to "CADPIZZA"
+               organization is indexed
+               access mode is dynamic
+               record key is nome-cad
+               file status is fs-cadpizza.
+
+           select arqtrans assign to "TRANSACAO"
+               organization is sequential
+               access mode is sequential
+               file status is fs-arqtrans.
+
+           select arqrelat assign to "RANKING.LST"
+               organization is line sequential
+               access mode is sequential
+               file status is fs-arqrelat.
+
+           select arqlog assign to "AUDITLOG.LST"
+               organization is line sequential
+               access mode is sequential
+               file status is fs-arqlog.
+
+           select arqckpt assign to "CHECKPNT.DAT"
+               organization is sequential
+               access mode is sequential
+               file status is fs-arqckpt.
+
+           select arqcsv assign to "RANKING.CSV"
+               organization is line sequential
+               access mode is sequential
+               file status is fs-arqcsv.
        i-o-control.
 
       *Declaração de variáveis
@@ -24,18 +54,94 @@
       *----Variaveis de arquivos
        file section.
 
+       fd  cadpizza
+           label record is standard.
+       01  reg-cadpizza.
+           05 nome-cad                             pic x(15).
+           05 tipo-cad                             pic x(01).
+           05 diametro-cad                         pic 9(03).
+           05 areapizza-cad                        pic 9(05).
+           05 preco-cad                            pic 9(03)v99.
+           05 preco_cm2-cad                        pic 9(03)v99.
+           05 diferenca-cad                        pic S9(04)v99.
+
+       fd  arqtrans
+           label record is standard.
+       01  reg-trans.
+           05 nome-trans                            pic x(15).
+           05 tipo-trans                            pic x(01).
+           05 diametro-trans                        pic 9(03).
+           05 preco-trans                           pic 9(03)v99.
+
+       fd  arqrelat
+           label record is standard.
+       01  reg-relat                                pic x(80).
+
+       fd  arqlog
+           label record is standard.
+       01  reg-log                                 pic x(80).
+
+       fd  arqckpt
+           label record is standard.
+       01  reg-ckpt.
+           05 nome-ckpt                             pic x(15).
+           05 tipo-ckpt                             pic x(01).
+           05 diametro-ckpt                         pic 9(03).
+           05 areapizza-ckpt                        pic 9(05).
+           05 preco-ckpt                            pic 9(03)v99.
+           05 preco_cm2-ckpt                        pic 9(03)v99.
+           05 diferenca-ckpt                        pic S9(04)v99.
+
+       fd  arqcsv
+           label record is standard.
+       01  reg-csv                                  pic x(80).
+
 
       *----Variaveis de trabalho
        working-storage section.
 
+       77  fs-cadpizza                             pic x(02).
+       77  fs-arqtrans                             pic x(02).
+       77  fs-arqrelat                             pic x(02).
+       77  fs-arqlog                               pic x(02).
+       77  fs-arqcsv                               pic x(02).
+       77  operador_id                             pic x(10).
+       77  hora_execucao                           pic 9(08).
+       77  hora_exec_br                            pic x(08).
+       77  qtde_comp_edt                           pic zz9.
+       77  fs-arqckpt                              pic x(02).
+       77  ind2                                    pic 9(02).
+
+       77  nome_loja                                pic x(20)
+           value "Desafio da Pizza".
+       77  data_execucao                           pic 9(08).
+       77  data_exec_br                            pic x(10).
+       77  linha_imp                               pic x(80).
+       77  linha_traco                             pic x(45)
+           value all "-".
+       77  contador_linhas                         pic 9(02).
+       77  max_linhas_pagina                       pic 9(02) value 15.
+       77  numero_pagina                           pic 9(03).
+       77  pagina_edt                              pic zz9.
+       77  diametro_edt                            pic zz9.
+       77  areapizza_edt                           pic zzzz9.
+       77  preco_edt                               pic zz9,99.
+       77  preco_cm2_edt                           pic zz9,99.
+       77  diferenca_edt                           pic -zzz9,99.
+
        01  relatorio  occurs  20.
            05 nome                                 pic x(15).
            05 filler                               pic x(03)
               value " - ".
+           05 tipo                                 pic x(01).
+           05 filler                               pic x(03)
+              value " - ".
+      *diametro: diametro da pizza redonda (tipo "C") ou medida do
+      *lado da pizza quadrada (tipo "Q")
            05 diametro                             pic 9(03).
            05 filler                               pic x(03)
               value " - ".
-           05 areapizza                            pic 9(03).
+           05 areapizza                            pic 9(05).
            05 filler                               pic x(03)
               value " - ".
            05 preco                                pic 9(03)v99.
@@ -50,10 +156,22 @@
 
 
        77  ind                                     pic 9(02).
-       77  aux_ind                                 pic 9(02).
        77  controle                                pic 9(05).
        77  aux                                     pic 9(05)v99.
-       77  menu                                    pic x(01).
+       77  aux_nome                                pic x(15).
+       77  aux_tipo                                pic x(01).
+       77  aux_diametro                            pic 9(03).
+       77  aux_areapizza                           pic 9(05).
+       77  aux_preco                               pic 9(03)v99.
+       77  aux_diferenca                           pic S9(04)v99.
+       77  qtde_pizzas                             pic 9(02).
+       77  opcao_menu                              pic x(01).
+       77  pos_manut                               pic 9(02).
+       77  nome_busca                              pic x(15).
+       77  opcao_manut                             pic x(01).
+       77  qtde_encontradas                        pic 9(02).
+       77  ind_salvo                               pic 9(02).
+       77  fs-arqckpt-aberto                       pic x(02).
 
 
 
@@ -77,20 +195,117 @@
       * procedimentos que serao realizados apenas uma vez
        inicializa section.
            move 1 to controle
-           move   "S"       to     menu
+           move 0 to qtde_pizzas
+
+      *registrando data/hora e operador responsavel pela execucao
+           accept data_execucao from date yyyymmdd
+           string data_execucao(7:2)   delimited by size
+                  "/"                  delimited by size
+                  data_execucao(5:2)   delimited by size
+                  "/"                  delimited by size
+                  data_execucao(1:4)   delimited by size
+             into data_exec_br
+
+           accept hora_execucao from time
+           string hora_execucao(1:2)   delimited by size
+                  ":"                  delimited by size
+                  hora_execucao(3:2)   delimited by size
+                  ":"                  delimited by size
+                  hora_execucao(5:2)   delimited by size
+             into hora_exec_br
+
+           display "Informe o codigo do operador "
+           accept operador_id
+
+      *verificando se existe um checkpoint de uma sessao interrompida
+           open input arqckpt
+           move fs-arqckpt to fs-arqckpt-aberto
+
+           if fs-arqckpt = "00" then
+               read arqckpt next record
+                   at end
+                       move "10" to fs-arqckpt
+               end-read
+           end-if
+
+           if fs-arqckpt = "00" then
+               display "Sessao anterior interrompida, retomando "
+               "cadastro a partir da ultima pizza salva"
+
+               perform until fs-arqckpt <> "00"
+                   add 1 to qtde_pizzas
+                   move nome-ckpt       to nome(qtde_pizzas)
+                   move tipo-ckpt       to tipo(qtde_pizzas)
+                   move diametro-ckpt   to diametro(qtde_pizzas)
+                   move areapizza-ckpt  to areapizza(qtde_pizzas)
+                   move preco-ckpt      to preco(qtde_pizzas)
+                   move preco_cm2-ckpt  to preco_cm2(qtde_pizzas)
+                   move diferenca-ckpt  to diferenca(qtde_pizzas)
+
+                   if qtde_pizzas < 20 then
+                       read arqckpt next record
+                           at end
+                               move "10" to fs-arqckpt
+                       end-read
+                   else
+                       move "10" to fs-arqckpt
+                   end-if
+               end-perform
+
+               if fs-arqckpt-aberto = "00" then
+                   close arqckpt
+               end-if
+           else
+               if fs-arqckpt-aberto = "00" then
+                   close arqckpt
+               end-if
+               perform carregarcatalogo
+           end-if
            .
        inicializa-exit.
            exit.
 
+      *-----------------------------------------------------------------
+      *carregando o catalogo salvo na execucao anterior, quando nao
+      *ha checkpoint de sessao interrompida a retomar
+       carregarcatalogo section.
+           open input cadpizza
+
+           if fs-cadpizza = "00" then
+               perform until fs-cadpizza <> "00" or qtde_pizzas = 20
+                   read cadpizza next record
+                       at end
+                           move "10" to fs-cadpizza
+                       not at end
+                           add 1 to qtde_pizzas
+                           move nome-cad      to nome(qtde_pizzas)
+                           move tipo-cad      to tipo(qtde_pizzas)
+                           move diametro-cad  to diametro(qtde_pizzas)
+                           move areapizza-cad to areapizza(qtde_pizzas)
+                           move preco-cad     to preco(qtde_pizzas)
+                           move preco_cm2-cad to preco_cm2(qtde_pizzas)
+                           move diferenca-cad to diferenca(qtde_pizzas)
+                   end-read
+               end-perform
+               close cadpizza
+           end-if
+           .
+       carregarcatalogo-exit.
+           exit.
+
       *-----------------------------------------------------------------
        processamento section.
-           move 0 to ind
+           move qtde_pizzas to ind
 
-      *perform para inserir ate 20 informacoes sobre pizzas
-           perform until menu <> "S"
-               perform inserirdados
+      *menu de cadastro: inclusao, importacao em lote e manutencao
+           move "0" to opcao_menu
+           perform until opcao_menu = "4"
+               perform menuprincipal
            end-perform
 
+      *atualizando a quantidade de pizzas cadastradas
+           move ind to qtde_pizzas
+
       *zerando o valor ind
            move 0 to ind
 
@@ -99,65 +314,346 @@
                perform ordenando
            end-perform
 
+      *registrando no log de auditoria quem rodou o ranking e o
+      *resultado obtido
+           perform registrarlog
+
       *zerando o valor ind
            move 0 to ind
 
       *definindo diferenca em porcento
-           perform until ind = 20 or ind = aux_ind
+           perform until ind = 20 or ind = qtde_pizzas
                perform calculodiferenca
            end-perform
 
-      *perform para mostrar os dados calculados e inseridos
-           perform varying ind from 1 by 1 until ind > 20
-       or nome(ind) = space
-               display relatorio(ind)
-           end-perform
+      *emitindo o relatorio impresso com o ranking final
+           perform imprimerelatorio
+
+      *exportando o ranking final em csv para negociacao com
+      *fornecedores
+           perform exportarcsv
            .
        processamento-exit.
            exit.
 
+      *-----------------------------------------------------------------
+      *menu principal de cadastro das pizzas
+       menuprincipal section.
+           display erase
+           display "1 - Cadastrar pizza"
+           display "2 - Importar pizzas de um arquivo em lote"
+           display "3 - Manutencao (editar/excluir pizza cadastrada)"
+           display "4 - Finalizar cadastro e gerar o ranking"
+           display "Escolha uma opcao: "
+           accept opcao_menu
+
+           evaluate opcao_menu
+               when "1"
+                   perform inserirdados
+               when "2"
+                   perform processalote
+               when "3"
+                   perform manutencao
+               when "4"
+                   continue
+               when other
+                   display "Opcao invalida"
+           end-evaluate
+           .
+       menuprincipal-exit.
+           exit.
+
       *-----------------------------------------------------------------
       *sessao para declarar cada pizza
        inserirdados section.
 
            display erase
-           add 1 to ind
 
-           if ind > 20 then
+           if ind = 20 then
                display "Vc atingiu o limite de 20 pizzas"
            else
+               add 1 to ind
+
                display "Informe o nome da pizza "
                accept nome(ind)
 
-               display "Informe o diametro "
+               move space to tipo(ind)
+               perform until tipo(ind) = "C" or tipo(ind) = "Q"
+                   display "Informe o formato (C-Redonda / "
+                   "Q-Quadrada) "
+                   accept tipo(ind)
+                   move function upper-case (tipo(ind)) to tipo(ind)
+               end-perform
+
+               move 0 to diametro(ind)
+               perform until diametro(ind) > 0
+                   display "Informe o diametro (ou o lado, se "
+                   "quadrada) "
+                   accept diametro(ind)
+                   if diametro(ind) = 0 then
+                       display "Diametro invalido, informe um valor "
+                       "maior que zero"
+                   end-if
+               end-perform
+
+               move 0 to preco(ind)
+               perform until preco(ind) > 0
+                   display "Informe o preco "
+                   accept preco(ind)
+                   if preco(ind) = 0 then
+                       display "Preco invalido, informe um valor "
+                       "maior que zero"
+                   end-if
+               end-perform
+
+      *levando para sessao de calculo
+               perform calculoarea
+
+      *gravando checkpoint para nao perder a pizza em caso de queda
+               perform gravarcheckpoint
+           end-if
+           .
+       inserirdados-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      *grava uma fotografia das pizzas ja confirmadas, para retomar
+      *o cadastro caso a sessao seja interrompida antes do finaliza
+       gravarcheckpoint section.
+           open output arqckpt
+
+           if fs-arqckpt <> "00" then
+               display "Nao foi possivel gravar o checkpoint da "
+               "sessao"
+           else
+               perform varying ind2 from 1 by 1 until ind2 > ind
+                   move nome(ind2)      to nome-ckpt
+                   move tipo(ind2)      to tipo-ckpt
+                   move diametro(ind2)  to diametro-ckpt
+                   move areapizza(ind2) to areapizza-ckpt
+                   move preco(ind2)     to preco-ckpt
+                   move preco_cm2(ind2) to preco_cm2-ckpt
+                   move diferenca(ind2) to diferenca-ckpt
+                   write reg-ckpt
+               end-perform
+
+               close arqckpt
+           end-if
+           .
+       gravarcheckpoint-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      *localiza uma pizza ja cadastrada pelo nome e permite corrigir
+      *os dados ou excluir a pizza antes da ordenacao final
+       manutencao section.
+           display erase
+           display "Informe o nome da pizza a alterar/excluir: "
+           accept nome_busca
+
+           move 0 to pos_manut
+           move 0 to qtde_encontradas
+           perform varying ind2 from 1 by 1 until ind2 > ind
+               if nome(ind2) = nome_busca then
+                   add 1 to qtde_encontradas
+                   move ind2 to pos_manut
+               end-if
+           end-perform
+
+           if qtde_encontradas = 0 then
+               display "Pizza nao encontrada"
+           else
+               if qtde_encontradas > 1 then
+                   perform listarocorrencias
+               end-if
+
+               if pos_manut > 0 then
+                   display "1 - Corrigir dados    2 - Excluir pizza"
+                   display "Escolha uma opcao: "
+                   accept opcao_manut
+
+                   evaluate opcao_manut
+                       when "1"
+                           perform corrigirpizza
+                       when "2"
+                           perform excluirpizza
+                       when other
+                           display "Opcao invalida"
+                   end-evaluate
+               end-if
+           end-if
+           .
+       manutencao-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      *quando mais de uma pizza cadastrada tem o mesmo nome, lista
+      *cada ocorrencia com sua posicao e pede ao operador qual delas
+      *deve ser corrigida/excluida
+       listarocorrencias section.
+           display "Existem " qtde_encontradas " pizzas com esse "
+           "nome, escolha pela posicao:"
+
+           perform varying ind2 from 1 by 1 until ind2 > ind
+               if nome(ind2) = nome_busca then
+                   move diametro(ind2) to diametro_edt
+                   move preco(ind2)    to preco_edt
+                   display ind2 " - formato " tipo(ind2)
+                   "  diametro/lado " diametro_edt "  preco "
+                   preco_edt
+               end-if
+           end-perform
+
+           move 0 to pos_manut
+           perform until pos_manut > 0
+               display "Informe a posicao da pizza desejada: "
+               accept pos_manut
+
+               if pos_manut = 0 or pos_manut > ind then
+                   display "Posicao invalida"
+                   move 0 to pos_manut
+               else
+                   if nome(pos_manut) <> nome_busca then
+                       display "Posicao informada nao corresponde "
+                       "ao nome pesquisado"
+                       move 0 to pos_manut
+                   end-if
+               end-if
+           end-perform
+           .
+       listarocorrencias-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      *corrige nome, tipo, diametro e preco da pizza localizada e
+      *recalcula a area
+       corrigirpizza section.
+           move ind to ind_salvo
+           move pos_manut to ind
+
+           move spaces to nome(ind)
+           perform until nome(ind) <> spaces
+               display "Novo nome "
+               accept nome(ind)
+               if nome(ind) = spaces then
+                   display "Nome invalido, informe um valor"
+               end-if
+           end-perform
+
+           move space to tipo(ind)
+           perform until tipo(ind) = "C" or tipo(ind) = "Q"
+               display "Novo formato (C-Redonda / Q-Quadrada) "
+               accept tipo(ind)
+               move function upper-case (tipo(ind)) to tipo(ind)
+           end-perform
+
+           move 0 to diametro(ind)
+           perform until diametro(ind) > 0
+               display "Novo diametro "
                accept diametro(ind)
+               if diametro(ind) = 0 then
+                   display "Diametro invalido, informe um valor "
+                   "maior que zero"
+               end-if
+           end-perform
 
-               display "Informe o preco "
+           move 0 to preco(ind)
+           perform until preco(ind) > 0
+               display "Novo preco "
                accept preco(ind)
-           end-if
+               if preco(ind) = 0 then
+                   display "Preco invalido, informe um valor "
+                   "maior que zero"
+               end-if
+           end-perform
 
-      *levando para sessao de calculo
            perform calculoarea
 
+           move ind_salvo to ind
+           perform gravarcheckpoint
+           .
+       corrigirpizza-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      *exclui a pizza localizada, deslocando as pizzas seguintes
+       excluirpizza section.
+           perform varying ind2 from pos_manut by 1
+                   until ind2 >= ind
+               move nome(ind2 + 1)      to nome(ind2)
+               move tipo(ind2 + 1)      to tipo(ind2)
+               move diametro(ind2 + 1)  to diametro(ind2)
+               move areapizza(ind2 + 1) to areapizza(ind2)
+               move preco(ind2 + 1)     to preco(ind2)
+               move preco_cm2(ind2 + 1) to preco_cm2(ind2)
+               move diferenca(ind2 + 1) to diferenca(ind2)
+           end-perform
+
+           move spaces to nome(ind)
+           move space to tipo(ind)
+           move 0 to diametro(ind)
+           move 0 to areapizza(ind)
+           move 0 to preco(ind)
+           move 0 to preco_cm2(ind)
+           move 0 to diferenca(ind)
+
+           subtract 1 from ind
 
-      *conferir se quer continuar
-           display "deseja cadastrar mais uma pizza? ('S'/'N')"
-           accept menu
-           move function upper-case (menu) to menu
+           perform gravarcheckpoint
+           .
+       excluirpizza-exit.
+           exit.
 
-      *variavel para auxiliar para ordernar
-           if menu <>"S" then
-               move ind to aux_ind
+      *-----------------------------------------------------------------
+      *sessao para importar pizzas de um arquivo de transacao em lote
+       processalote section.
+           open input arqtrans
+
+           if fs-arqtrans = "00" then
+               perform until fs-arqtrans <> "00" or ind = 20
+                   read arqtrans next record
+                       at end
+                           move "10" to fs-arqtrans
+                       not at end
+                           add 1 to ind
+                           move nome-trans     to nome(ind)
+                           move function upper-case (tipo-trans)
+                             to tipo(ind)
+                           move diametro-trans to diametro(ind)
+                           move preco-trans    to preco(ind)
+
+                           if (tipo(ind) = "C" or tipo(ind) = "Q")
+                              and diametro(ind) > 0
+                              and preco(ind) > 0
+                           then
+                               perform calculoarea
+                               perform gravarcheckpoint
+                           else
+                               display "Registro de lote invalido "
+                               "e descartado: " nome-trans
+                               subtract 1 from ind
+                           end-if
+                   end-read
+               end-perform
+               close arqtrans
+           else
+               display "Arquivo de lote nao encontrado"
            end-if
            .
-       inserirdados-exit.
+       processalote-exit.
            exit.
 
       *-----------------------------------------------------------------
        calculoarea section.
-      *calculo da area da pizza
-           compute areapizza(ind) = 3,14 * ((diametro(ind)/2) *
-           (diametro(ind)/2))
+      *calculo da area da pizza, de acordo com o formato (tipo)
+           evaluate tipo(ind)
+               when "Q"
+                   compute areapizza(ind) = diametro(ind) *
+                   diametro(ind)
+               when other
+                   compute areapizza(ind) = 3,14 *
+                   ((diametro(ind)/2) * (diametro(ind)/2))
+           end-evaluate
 
       *calculo para preco por cm 2
            compute preco_cm2(ind) =  preco(ind) / areapizza(ind)
@@ -173,11 +669,35 @@
            move 0 to controle
 
       *perform para comparar cada custo beneficio e ordena-los
-           perform until ind = 20 or ind = aux_ind
-               if preco_cm2(ind) > preco_cm2(ind + 1) then
+           perform until ind = 20 or ind = qtde_pizzas
+               if preco_cm2(ind) > preco_cm2(ind + 1)
+               or (preco_cm2(ind) = preco_cm2(ind + 1)
+                   and nome(ind) > nome(ind + 1)) then
+
+      *movendo o registro inteiro, nao apenas o preco por cm2
+                   move nome(ind + 1)      to aux_nome
+                   move tipo(ind + 1)      to aux_tipo
+                   move diametro(ind + 1)  to aux_diametro
+                   move areapizza(ind + 1) to aux_areapizza
+                   move preco(ind + 1)     to aux_preco
                    move preco_cm2(ind + 1) to aux
+                   move diferenca(ind + 1) to aux_diferenca
+
+                   move nome(ind)          to nome(ind + 1)
+                   move tipo(ind)          to tipo(ind + 1)
+                   move diametro(ind)      to diametro(ind + 1)
+                   move areapizza(ind)     to areapizza(ind + 1)
+                   move preco(ind)         to preco(ind + 1)
                    move preco_cm2(ind)     to preco_cm2(ind + 1)
+                   move diferenca(ind)     to diferenca(ind + 1)
+
+                   move aux_nome           to nome(ind)
+                   move aux_tipo           to tipo(ind)
+                   move aux_diametro       to diametro(ind)
+                   move aux_areapizza      to areapizza(ind)
+                   move aux_preco          to preco(ind)
                    move aux                to preco_cm2(ind)
+                   move aux_diferenca      to diferenca(ind)
 
                    move 1 to controle
                end-if
@@ -187,6 +707,38 @@
        ordenando-exit.
            exit.
 
+      *-----------------------------------------------------------------
+      *gravando no log de auditoria quem rodou o ranking, quando, e
+      *quantas pizzas foram comparadas e qual venceu
+       registrarlog section.
+           move qtde_pizzas to qtde_comp_edt
+
+           open extend arqlog
+           if fs-arqlog <> "00" then
+               open output arqlog
+           end-if
+
+           move spaces to linha_imp
+           string "Operador: "        delimited by size
+                  operador_id         delimited by size
+                  "  Data: "          delimited by size
+                  data_exec_br        delimited by size
+                  "  Hora: "          delimited by size
+                  hora_exec_br        delimited by size
+                  "  Pizzas comparadas: " delimited by size
+                  qtde_comp_edt       delimited by size
+                  "  Vencedora: "     delimited by size
+                  nome(1)             delimited by size
+             into linha_imp
+
+           move linha_imp to reg-log
+           write reg-log
+
+           close arqlog
+           .
+       registrarlog-exit.
+           exit.
+
 
       *-----------------------------------------------------------------
        calculodiferenca section.
@@ -199,8 +751,181 @@
            exit.
 
 
+      *-----------------------------------------------------------------
+      *montagem do cabecalho, titulos de coluna e quebra de pagina
+       cabecalho section.
+           add 1 to numero_pagina
+           move numero_pagina to pagina_edt
+
+           move spaces to linha_imp
+           string nome_loja                      delimited by size
+                  " - Ranking de Pizzas por Custo/cm2 - Data: "
+                                                   delimited by size
+                  data_exec_br                    delimited by size
+                  "  Pag: "                       delimited by size
+                  pagina_edt                      delimited by size
+             into linha_imp
+           move linha_imp to reg-relat
+
+           if numero_pagina > 1 then
+               write reg-relat after advancing page
+           else
+               write reg-relat
+           end-if
+
+           move spaces to linha_imp
+           string "Nome            Tp Diametro  Area   Preco  "
+                                                   delimited by size
+                  "Preco/cm2  Diferenca%"          delimited by size
+             into linha_imp
+           move linha_imp to reg-relat
+           write reg-relat after advancing 1 lines
+
+           move linha_traco to reg-relat
+           write reg-relat after advancing 1 lines
+
+           move 0 to contador_linhas
+           .
+       cabecalho-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      *impressao do relatorio final com cabecalho, detalhe e paginacao
+       imprimerelatorio section.
+           move 0 to numero_pagina
+           move 0 to contador_linhas
+
+           open output arqrelat
+
+           if fs-arqrelat <> "00" then
+               display "Nao foi possivel abrir o relatorio RANKING."
+               "LST"
+           else
+               perform cabecalho
+
+               perform varying ind from 1 by 1 until ind > qtde_pizzas
+                   if contador_linhas >= max_linhas_pagina then
+                       perform cabecalho
+                   end-if
+
+                   move diametro(ind)   to diametro_edt
+                   move areapizza(ind)  to areapizza_edt
+                   move preco(ind)      to preco_edt
+                   move preco_cm2(ind)  to preco_cm2_edt
+                   move diferenca(ind)  to diferenca_edt
+
+                   move spaces to linha_imp
+                   string nome(ind)       delimited by size
+                          "  "            delimited by size
+                          tipo(ind)       delimited by size
+                          "  "            delimited by size
+                          diametro_edt    delimited by size
+                          "      "        delimited by size
+                          areapizza_edt   delimited by size
+                          "   "           delimited by size
+                          preco_edt       delimited by size
+                          "    "          delimited by size
+                          preco_cm2_edt   delimited by size
+                          "   "           delimited by size
+                          diferenca_edt   delimited by size
+                     into linha_imp
+
+                   move linha_imp to reg-relat
+                   write reg-relat after advancing 1 lines
+                   add 1 to contador_linhas
+               end-perform
+
+               close arqrelat
+           end-if
+           .
+       imprimerelatorio-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      *exportacao do ranking final em csv, para envio aos fornecedores
+       exportarcsv section.
+           open output arqcsv
+
+           if fs-arqcsv <> "00" then
+               display "Nao foi possivel abrir o arquivo RANKING.CSV"
+           else
+               move spaces to linha_imp
+               string "Nome,Tipo,Diametro,Area,Preco,Preco_cm2,"
+                      "Diferenca%"                  delimited by size
+                 into linha_imp
+               move linha_imp to reg-csv
+               write reg-csv
+
+               perform varying ind from 1 by 1 until ind > qtde_pizzas
+                   move diametro(ind)   to diametro_edt
+                   move areapizza(ind)  to areapizza_edt
+                   move preco(ind)      to preco_edt
+                   move preco_cm2(ind)  to preco_cm2_edt
+                   move diferenca(ind)  to diferenca_edt
+
+                   move spaces to linha_imp
+                   string function trim(nome(ind)) delimited by size
+                          ","                      delimited by size
+                          tipo(ind)                delimited by size
+                          ","                      delimited by size
+                          function trim(diametro_edt)
+                                                    delimited by size
+                          ","                      delimited by size
+                          function trim(areapizza_edt)
+                                                    delimited by size
+                          ","                      delimited by size
+                          function trim(preco_edt)
+                                                    delimited by size
+                          ","                      delimited by size
+                          function trim(preco_cm2_edt)
+                                                    delimited by size
+                          ","                      delimited by size
+                          function trim(diferenca_edt)
+                                                    delimited by size
+                     into linha_imp
+
+                   move linha_imp to reg-csv
+                   write reg-csv
+               end-perform
+
+               close arqcsv
+           end-if
+           .
+       exportarcsv-exit.
+           exit.
+
       *-----------------------------------------------------------------
        finaliza section.
+
+      *gravando o catalogo para a proxima execucao
+           open output cadpizza
+
+           if fs-cadpizza <> "00" then
+               display "Nao foi possivel abrir o catalogo CADPIZZA, "
+               "os dados desta sessao nao foram persistidos"
+           else
+               perform varying ind from 1 by 1 until ind > qtde_pizzas
+                   move nome(ind)       to nome-cad
+                   move tipo(ind)       to tipo-cad
+                   move diametro(ind)   to diametro-cad
+                   move areapizza(ind)  to areapizza-cad
+                   move preco(ind)      to preco-cad
+                   move preco_cm2(ind)  to preco_cm2-cad
+                   move diferenca(ind)  to diferenca-cad
+                   write reg-cadpizza
+                       invalid key
+                           display "Nome de pizza duplicado, nao foi "
+                           "possivel gravar " nome(ind) " no catalogo"
+                   end-write
+               end-perform
+
+               close cadpizza
+           end-if
+
+      *sessao concluida normalmente, limpando o checkpoint
+           open output arqckpt
+           close arqckpt
+
            Stop run
            .
        finaliza-exit.
